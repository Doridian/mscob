@@ -0,0 +1,5 @@
+   05 sb-session-id PIC X(16).
+   05 sb-owner-handle PIC X(60).
+   05 sb-auth-string PIC X(32).
+   05 sb-address PIC X(32).
+   05 sb-created-ts PIC X(21).
