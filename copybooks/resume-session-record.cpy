@@ -0,0 +1,4 @@
+   05 rs-token PIC X(32).
+   05 rs-user-handle PIC X(60).
+   05 rs-user-nickname PIC X(60).
+   05 rs-created-ts PIC X(21).
