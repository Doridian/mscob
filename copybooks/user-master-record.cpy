@@ -0,0 +1,9 @@
+   05 um-user-handle PIC X(60).
+   05 um-user-nickname PIC X(60).
+*> MSNP's MD5 security package challenge is MD5(password + nonce),
+*> computed by the client from the plaintext password it was typed -
+*> there is no way for a client to compute that from a hash of the
+*> password, so this has to hold the same plaintext-equivalent secret
+*> the client knows, not a one-way hash of it.
+   05 um-password PIC X(32).
+   05 um-created-ts PIC X(21).
