@@ -0,0 +1,6 @@
+   05 vc-msnp-version PIC 9(2).
+   05 vc-max-cvr-version PIC 9(2).
+   05 vc-cvr-rec-version PIC X(9).
+   05 vc-cvr-min-version PIC X(9).
+   05 vc-cvr-download-url PIC X(64).
+   05 vc-cvr-info-url PIC X(64).
