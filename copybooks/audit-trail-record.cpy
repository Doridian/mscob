@@ -0,0 +1,7 @@
+   05 at-timestamp PIC X(21).
+   05 at-txn-id PIC X(4).
+   05 at-command PIC X(3).
+   05 at-stage PIC X(1).
+   05 at-security-pkg PIC X(10).
+   05 at-user-handle PIC X(60).
+   05 at-result PIC X(4).
