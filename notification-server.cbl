@@ -1,351 +1,1472 @@
-      $set sourceformat(free)
-IDENTIFICATION DIVISION.
-PROGRAM-ID. NOTIFICATION-SERVER.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-
-01 C-ALL-CHARS.
-   05 C-LOWER-ALPHA PIC X(26)
-       VALUE "abcdefghijklmnopqrstuvwxyz".
-   05 C-UPPER-ALPHA PIC X(26)
-       VALUE "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
-   05 C-NUMERIC PIC X(10)
-       VALUE "0123456789".
-   05 C-SPECIAL PIC X(8)
-       VALUE "()[]{}!$".
-01 C-CHARS-ARRAY REDEFINES C-ALL-CHARS.
-   05 C-CHARS-INDEX OCCURS 70 TIMES PIC X.
-
-01 CR_LF_NUL.
-    05 CR PIC X(1) VALUE x'0D'.
-    05 LF PIC X(1) VALUE x'0A'.
-    05 NUL PIC X(1) VALUE x'00'.
-
-01 receive-buffer PIC X(65536).
-01 receive-buffer-array REDEFINES receive-buffer.
-    05 receive-buffer-char OCCURS 65536 TIMES PIC X.
-01 receive-len BINARY-LONG UNSIGNED.
-
-01 response-buffer PIC X(65536).
-01 response-buffer-array REDEFINES response-buffer.
-    05 response-buffer-char OCCURS 65536 TIMES PIC X.
-01 response-len BINARY-LONG UNSIGNED.
-
-01 temp-ptr POINTER.
-01 temp-int BINARY-INT.
-01 temp-int-2 BINARY-INT.
-*> 64 + 1" " + (3+1) + 1" " + 65536 + 3"\r\n\0" + 1 (margin)
-01 output-buffer PIC X(65610).
-
-01 receive-command PIC X(64).
-01 receive-txn PIC Z(3)9.
-01 receive-trailer-idx BINARY-INT UNSIGNED.
-
-01 receive-param PIC X(256).
-01 receive-param-2 PIC X(256).
-
-01 msnp-version PIC Z(3)9 VALUE 9999.
-01 cvr-version PIC Z(3)9 VALUE 9999.
-
-01 connection-state BINARY-INT UNSIGNED.
-*> 0 = closed, 1 = need-ver, 2 = need-cvr, 3 = in-auth, 4 = authed/ready
-
-01 user-challenge PIC X(16).
-01 user-challenge-array REDEFINES user-challenge.
-   05 user-challenge-char OCCURS 16 TIMES PIC X.
-01 user-handle PIC X(256).
-01 user-nickname PIC X(256).
-01 user-password PIC X(256).
-01 security-package PIC X(256).
-
-01 stdin POINTER.
-01 stdout POINTER.
-01 stderr POINTER.
-
-*> Probably use CBL_GC_FORK to fork a listener for status updates after auth is completed
-*> PostgreSQL LISTEN?
-
-PROCEDURE DIVISION.
-    CALL 'get_file' USING
-        BY VALUE 0
-        GIVING stdin
-    END-CALL
-    CALL 'get_file' USING
-        BY VALUE 1
-        GIVING stdout
-    END-CALL
-    CALL 'get_file' USING
-        BY VALUE 2
-        GIVING stderr
-    END-CALL
-
-    MOVE 1 TO connection-state
-    PERFORM READ-COMMAND THRU READ-COMMAND-RETURN UNTIL connection-state = 0
-    STOP RUN
-    .
-
-Read-Command.
-    MOVE 1 TO receive-trailer-idx
-
-    CALL 'fgets' USING
-        BY REFERENCE receive-buffer
-        BY VALUE 65535 *> One less on purpose!
-        BY VALUE stdin
-        GIVING temp-ptr
-    END-CALL
-
-    IF temp-ptr = NULL
-        GO TO READ-COMMAND-ERROR
-    END-IF
-
-    MOVE 0 TO receive-len
-    INSPECT receive-buffer TALLYING receive-len FOR CHARACTERS BEFORE INITIAL NUL
-
-    PERFORM WITH TEST BEFORE UNTIL
-            receive-len < 1 OR (
-                receive-buffer-char(receive-len) NOT = CR AND
-                receive-buffer-char(receive-len) NOT = LF AND
-                receive-buffer-char(receive-len) NOT = " "
-            )
-        SUBTRACT 1 FROM receive-len
-    END-PERFORM
-
-    IF receive-len < 1 THEN
-        GO TO READ-COMMAND-RETURN
-    END-IF
-
-    MOVE SPACES TO receive-buffer(receive-len + 1:)
-
-    UNSTRING receive-buffer DELIMITED BY SPACE
-        INTO
-            receive-command,
-            receive-txn
-        WITH POINTER receive-trailer-idx
-    END-UNSTRING
-
-    MOVE SPACES TO response-buffer
-
-    EVALUATE receive-command ALSO connection-state
-        WHEN "VER" ALSO 1
-            *> VER 0 MSNP8 CVR5
-            PERFORM UNTIL receive-trailer-idx > receive-len
-                UNSTRING receive-buffer DELIMITED BY SPACE
-                    INTO receive-param
-                    WITH POINTER receive-trailer-idx
-                END-UNSTRING
-                EVALUATE TRUE
-                    WHEN receive-param(1:4) = "MSNP"
-                        MOVE receive-param(5:) TO msnp-version
-                    WHEN receive-param(1:3) = "CVR"
-                        MOVE receive-param(4:) TO cvr-version
-                END-EVALUATE
-            END-PERFORM
-
-            IF msnp-version = 9999 OR cvr-version = 9999
-                MOVE "0" TO response-buffer
-                GO TO READ-COMMAND-ERROR
-            END-IF
-
-            *> We can't support MSNP > 7 as it requires passport auth
-            *> Which uses MSFT servers hardcoded in the client
-            IF FUNCTION NUMVAL(msnp-version) > 7
-                MOVE 7 TO msnp-version
-            END-IF
-
-            IF FUNCTION NUMVAL(cvr-version) > 0
-                MOVE 0 TO cvr-version
-            END-IF
-
-            STRING
-                "MSNP" FUNCTION TRIM(msnp-version)
-                " CVR" FUNCTION TRIM(cvr-version)
-                    DELIMITED BY SIZE
-                INTO response-buffer
-            END-STRING
-
-            MOVE 2 TO connection-state
-
-        WHEN "CVR" ALSO 2
-            MOVE "1.0.0000 1.0.0000 1.0.0000 https://doridian.net https://doridian.net" TO response-buffer
-
-            MOVE 3 TO connection-state
-
-        WHEN "USR" ALSO 3
-            UNSTRING receive-buffer DELIMITED BY SPACE
-                INTO receive-param, receive-param-2
-                WITH POINTER receive-trailer-idx
-            END-UNSTRING
-
-            EVALUATE receive-param-2(1:1)
-                WHEN "I"
-                    EVALUATE receive-param
-                        WHEN "MD5"
-                            MOVE receive-param-2(2:) TO user-handle
-                            IF FUNCTION TRIM(user-handle) = SPACES
-                                MOVE "Empty user handle in USR command" TO response-buffer
-                                MOVE "200" TO receive-command
-                                GO TO READ-COMMAND-ERROR
-                            END-IF
-
-                            *> TODO: Load actual password and nickname
-                            MOVE user-handle TO user-nickname
-                            MOVE "test" TO user-password
-                            PERFORM VARYING temp-int-2 FROM 1 BY 1
-                                    UNTIL temp-int-2 > 16
-                                COMPUTE temp-int = (FUNCTION RANDOM * 69) + 1
-                                MOVE C-CHARS-INDEX(temp-int) TO user-challenge-char(temp-int-2)
-                            END-PERFORM
-                        WHEN OTHER
-                            STRING
-                                "Unsupported security package '"
-                                FUNCTION TRIM(receive-param)
-                                "' in USR I command"
-                                    DELIMITED BY SIZE
-                                INTO response-buffer
-                            END-STRING
-                            MOVE "200" TO receive-command
-                            GO TO READ-COMMAND-ERROR
-                    END-EVALUATE
-
-                    MOVE receive-param TO security-package
-                    STRING
-                        security-package DELIMITED BY SPACE
-                        " S" DELIMITED BY SIZE
-                        user-challenge DELIMITED BY SPACE
-                        INTO response-buffer
-                    END-STRING
-
-                WHEN "S"
-                    IF security-package = SPACES
-                        MOVE "Expected USR I before USR S" TO response-buffer
-                        MOVE "200" TO receive-command
-                        GO TO READ-COMMAND-ERROR
-                    END-IF
-
-                    IF receive-param NOT = security-package
-                        STRING
-                            "Expected security package '"
-                            FUNCTION TRIM(security-package)
-                            "' in USR S command"
-                                DELIMITED BY SIZE
-                            INTO response-buffer
-                        END-STRING
-                        MOVE "200" TO receive-command
-                        GO TO READ-COMMAND-ERROR
-                    END-IF
-
-                    EVALUATE security-package
-                        WHEN "MD5"
-                            MOVE 1 TO temp-int
-                            STRING
-                                user-password
-                                user-challenge
-                                    DELIMITED BY SPACE
-                                NUL DELIMITED BY SIZE
-                                INTO output-buffer
-                                WITH POINTER temp-int
-                            END-STRING
-
-                            SUBTRACT 2 FROM temp-int
-
-                            CALL 'MD5' USING
-                                BY REFERENCE output-buffer
-                                BY VALUE temp-int
-                                BY REFERENCE user-password
-                            END-CALL
-
-                            IF FUNCTION UPPER-CASE(receive-param-2(2:)) NOT =
-                                    FUNCTION HEX-OF(user-password(1:16))
-                                MOVE "Invalid password" TO response-buffer
-                                MOVE "900" TO receive-command
-                                GO TO READ-COMMAND-ERROR
-                            END-IF
-
-                            MOVE SPACES TO user-password
-                            MOVE SPACES TO security-package
-
-                            STRING
-                                "OK " DELIMITED BY SIZE
-                                user-handle DELIMITED BY SPACE
-                                " " DELIMITED BY SIZE
-                                user-nickname DELIMITED BY SPACE
-                                INTO response-buffer
-                            END-STRING
-                            MOVE 4 TO connection-state
-                        WHEN OTHER
-                            STRING
-                                "Unsupported security package '"
-                                FUNCTION TRIM(receive-param)
-                                "' in USR S command"
-                                    DELIMITED BY SIZE
-                                INTO response-buffer
-                            END-STRING
-                            MOVE "200" TO receive-command
-                            GO TO READ-COMMAND-ERROR
-                    END-EVALUATE
-
-                    WHEN OTHER
-                        MOVE "Unsupported USR command" TO response-buffer
-                        MOVE "200" TO receive-command
-                        GO TO READ-COMMAND-ERROR
-            END-EVALUATE
-
-        WHEN "TST" ALSO > 0
-            CALL 'fread' USING
-                BY REFERENCE response-buffer
-                BY VALUE 1
-                BY VALUE 16
-                BY VALUE stdin
-                GIVING response-len
-            END-CALL
-
-            MOVE SPACES TO response-buffer(response-len:)
-
-            DISPLAY "Got " response-len " chars"
-            GO TO READ-COMMAND-RETURN
-
-        WHEN OTHER
-            STRING
-                "Invalid/unexpcted command '"
-                FUNCTION TRIM(receive-command)
-                "'"
-                    DELIMITED BY SIZE
-                INTO response-buffer
-            END-STRING
-            MOVE "200" TO receive-command
-            GO TO READ-COMMAND-ERROR
-    END-EVALUATE
-    .
-
-Read-Command-Respond.
-    STRING
-        FUNCTION TRIM(receive-command) " "
-        FUNCTION TRIM(receive-txn) " "
-        FUNCTION TRIM(response-buffer)
-        CR_LF_NUL
-           DELIMITED BY SIZE
-        INTO output-buffer
-    END-STRING
-
-    CALL 'fputs' USING
-        BY REFERENCE output-buffer
-        BY VALUE stdout
-        GIVING temp-int
-    END-CALL
-
-    IF temp-int < 0
-        GO TO READ-COMMAND-ERROR
-    END-IF
-    .
-
-Read-Command-Return.
-
-Read-Command-Error.
-    *>MOVE 0 TO connection-state
-    IF response-buffer NOT = SPACES
-        GO TO READ-COMMAND-RESPOND
-    END-IF
-    .
-
-END PROGRAM NOTIFICATION-SERVER.
+      $set sourceformat(free)
+IDENTIFICATION DIVISION.
+PROGRAM-ID. NOTIFICATION-SERVER.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT user-master-file ASSIGN TO "data/user_master.dat"
+        ORGANIZATION INDEXED
+        ACCESS DYNAMIC
+        RECORD KEY um-user-handle
+        FILE STATUS um-file-status.
+
+    SELECT audit-trail-file ASSIGN TO "data/audit_trail.log"
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS at-file-status.
+
+    SELECT contact-list-file ASSIGN TO "data/contact_list.dat"
+        ORGANIZATION INDEXED
+        ACCESS DYNAMIC
+        RECORD KEY cl-key
+        ALTERNATE RECORD KEY cl-owner-handle WITH DUPLICATES
+        FILE STATUS cl-file-status.
+
+    SELECT presence-status-file ASSIGN TO "data/presence_status.dat"
+        ORGANIZATION INDEXED
+        ACCESS DYNAMIC
+        RECORD KEY ps-user-handle
+        FILE STATUS ps-file-status.
+
+    SELECT switchboard-session-file ASSIGN TO "data/switchboard_session.dat"
+        ORGANIZATION INDEXED
+        ACCESS DYNAMIC
+        RECORD KEY sb-session-id
+        FILE STATUS sb-file-status.
+
+    SELECT login-lockout-file ASSIGN TO "data/login_lockout.dat"
+        ORGANIZATION INDEXED
+        ACCESS DYNAMIC
+        RECORD KEY lo-user-handle
+        FILE STATUS lo-file-status.
+
+    SELECT version-compat-file ASSIGN TO "data/version_compat.dat"
+        ORGANIZATION INDEXED
+        ACCESS DYNAMIC
+        RECORD KEY vc-msnp-version
+        FILE STATUS vc-file-status.
+
+    SELECT resume-session-file ASSIGN TO "data/resume_session.dat"
+        ORGANIZATION INDEXED
+        ACCESS DYNAMIC
+        RECORD KEY rs-token
+        FILE STATUS rs-file-status.
+
+DATA DIVISION.
+FILE SECTION.
+FD user-master-file.
+01 user-master-record.
+   COPY "user-master-record.cpy".
+
+FD audit-trail-file.
+01 audit-trail-record.
+   COPY "audit-trail-record.cpy".
+
+FD contact-list-file.
+01 contact-list-record.
+   COPY "contact-list-record.cpy".
+
+FD presence-status-file.
+01 presence-status-record.
+   COPY "presence-status-record.cpy".
+
+FD switchboard-session-file.
+01 switchboard-session-record.
+   COPY "switchboard-session-record.cpy".
+
+FD login-lockout-file.
+01 login-lockout-record.
+   COPY "login-lockout-record.cpy".
+
+FD version-compat-file.
+01 version-compat-record.
+   COPY "version-compat-record.cpy".
+
+FD resume-session-file.
+01 resume-session-record.
+   COPY "resume-session-record.cpy".
+
+WORKING-STORAGE SECTION.
+
+01 um-file-status PIC XX.
+01 um-found-flag PIC X VALUE "N".
+    88 um-record-found VALUE "Y".
+    88 um-record-not-found VALUE "N".
+
+01 at-file-status PIC XX.
+01 wk-audit-command PIC X(3) VALUE "USR".
+01 wk-audit-stage PIC X(1).
+01 wk-audit-result PIC X(4).
+01 wk-audit-pkg PIC X(10).
+01 wk-audit-handle PIC X(60).
+
+01 cl-file-status PIC XX.
+01 cl-valid-list-type PIC X VALUE "N".
+    88 cl-list-type-is-valid VALUE "Y".
+01 cl-list-count BINARY-INT UNSIGNED.
+01 cl-list-count-disp PIC Z(8)9.
+01 wk-lst-handles PIC X(65000).
+
+01 ps-file-status PIC XX.
+
+*> Presence broadcast subsystem (CHG / forked LISTEN child) - see request
+*> that replaced the old "Probably use CBL_GC_FORK ... PostgreSQL LISTEN?"
+*> speculative comment with a real implementation.
+01 pg-conninfo PIC X(256) VALUE SPACES.
+01 pg-conn-notify POINTER VALUE NULL.
+01 pg-conn-listen POINTER VALUE NULL.
+01 pg-result POINTER.
+01 pg-notify-ptr POINTER.
+01 pg-query PIC X(768).
+01 pg-notify-struct BASED.
+    05 pgn-relname POINTER.
+    05 pgn-be-pid BINARY-LONG.
+    05 pgn-extra POINTER.
+    05 pgn-next POINTER.
+
+*> Every value that goes into a NOTIFY payload built by STRING is
+*> client-supplied (handles, chat text) and could contain a literal
+*> quote, which would either break the NOTIFY syntax or let a client
+*> inject SQL into PQexec. Escape it (doubling embedded quotes, same
+*> as any SQL string literal) before it goes anywhere near pg-query.
+01 wk-escape-input PIC X(65536).
+01 wk-escape-output PIC X(65536).
+01 wk-escape-in-idx BINARY-LONG UNSIGNED.
+01 wk-escape-out-idx BINARY-LONG UNSIGNED.
+01 wk-escape-len BINARY-LONG UNSIGNED.
+
+01 wk-fork-pid BINARY-LONG.
+
+*> Set at the RSM/USR-S success points instead of forking the presence
+*> listener there directly, so the fork happens only after the OK
+*> response for that same command has actually reached the client -
+*> see Read-Command-Respond.
+01 wk-pending-fork-listener PIC X VALUE "N".
+    88 wk-should-fork-listener VALUE "Y".
+
+01 wk-chg-status PIC X(3).
+01 wk-status-valid PIC X VALUE "N".
+    88 wk-status-is-valid VALUE "Y".
+01 wk-notify-payload PIC X(256).
+01 wk-changed-handle PIC X(60).
+01 wk-changed-status PIC X(3).
+01 wk-notify-ptr-idx BINARY-INT UNSIGNED.
+01 wk-push-kind PIC X(3).
+
+01 sb-file-status PIC XX.
+
+*> Failed-login lockout counters - see request that stops unbounded
+*> password guessing against USR S. Counter resets on a successful
+*> login and is checked (and slowed down) before the MD5 comparison
+*> on every attempt.
+01 lo-file-status PIC XX.
+01 lo-found-flag PIC X VALUE "N".
+    88 lo-record-found VALUE "Y".
+    88 lo-record-not-found VALUE "N".
+01 wk-lockout-sleep-secs BINARY-INT UNSIGNED.
+
+*> Externalized VER/CVR compatibility table - replaces the old
+*> hardcoded "clamp to MSNP7/CVR0" logic and hardcoded CVR literal, so
+*> adding/adjusting a supported version is a data change, not a code
+*> change. Seeded with the same values the hardcoded logic used to
+*> return, the first time the file is created.
+01 vc-file-status PIC XX.
+01 vc-found-flag PIC X VALUE "N".
+    88 vc-record-found VALUE "Y".
+    88 vc-record-not-found VALUE "N".
+01 wk-vc-seed-idx PIC 9(2).
+01 wk-cvr-rec-version PIC X(9).
+01 wk-cvr-min-version PIC X(9).
+01 wk-cvr-download-url PIC X(64).
+01 wk-cvr-info-url PIC X(64).
+
+*> Session-resume support - a dropped connection can hand back the
+*> token it was given after its last successful USR S and skip
+*> straight to connection-state 4 instead of re-running VER/CVR/USR.
+*> Tokens are single-use: a successful RSM deletes the old record and
+*> issues a fresh token for the next drop.
+01 rs-file-status PIC XX.
+01 rs-found-flag PIC X VALUE "N".
+    88 rs-record-found VALUE "Y".
+    88 rs-record-not-found VALUE "N".
+
+01 C-ALL-CHARS.
+   05 C-LOWER-ALPHA PIC X(26)
+       VALUE "abcdefghijklmnopqrstuvwxyz".
+   05 C-UPPER-ALPHA PIC X(26)
+       VALUE "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+   05 C-NUMERIC PIC X(10)
+       VALUE "0123456789".
+   05 C-SPECIAL PIC X(8)
+       VALUE "()[]{}!$".
+01 C-CHARS-ARRAY REDEFINES C-ALL-CHARS.
+   05 C-CHARS-INDEX OCCURS 70 TIMES PIC X.
+
+01 CR_LF_NUL.
+    05 CR PIC X(1) VALUE x'0D'.
+    05 LF PIC X(1) VALUE x'0A'.
+    05 NUL PIC X(1) VALUE x'00'.
+
+01 receive-buffer PIC X(65536).
+01 receive-buffer-array REDEFINES receive-buffer.
+    05 receive-buffer-char OCCURS 65536 TIMES PIC X.
+01 receive-len BINARY-LONG UNSIGNED.
+
+01 response-buffer PIC X(65536).
+01 response-buffer-array REDEFINES response-buffer.
+    05 response-buffer-char OCCURS 65536 TIMES PIC X.
+01 response-len BINARY-LONG UNSIGNED.
+
+01 temp-ptr POINTER.
+01 temp-int BINARY-INT.
+01 temp-int-2 BINARY-INT.
+*> 64 + 1" " + (3+1) + 1" " + 65536 + 3"\r\n\0" + 1 (margin)
+01 output-buffer PIC X(65610).
+
+01 receive-command PIC X(64).
+01 receive-txn PIC Z(3)9.
+01 receive-trailer-idx BINARY-INT UNSIGNED.
+
+01 receive-param PIC X(256).
+01 receive-param-2 PIC X(256).
+
+01 msnp-version PIC Z(3)9 VALUE 9999.
+01 cvr-version PIC Z(3)9 VALUE 9999.
+
+01 connection-state BINARY-INT UNSIGNED.
+*> 0 = closed, 1 = need-ver, 2 = need-cvr, 3 = in-auth, 4 = authed/ready
+
+01 user-challenge PIC X(16).
+01 user-challenge-array REDEFINES user-challenge.
+   05 user-challenge-char OCCURS 16 TIMES PIC X.
+01 user-handle PIC X(60).
+01 user-nickname PIC X(60).
+01 user-password PIC X(256).
+01 security-package PIC X(256).
+
+*> Pluggable security-package table - replaces the old hardcoded
+*> "EVALUATE receive-param WHEN MD5 / WHEN OTHER unsupported" gate in
+*> USR I. Adding a new package name only means adding a row here and
+*> a WHEN branch in the USR I/S EVALUATEs for its own crypto logic;
+*> the MD5 branch itself is never touched.
+01 SEC-PACKAGE-DATA.
+    05 SEC-PACKAGE-MD5 PIC X(11) VALUE "MD5       Y".
+    05 SEC-PACKAGE-TWN PIC X(11) VALUE "TWN       Y".
+01 SEC-PACKAGE-TABLE REDEFINES SEC-PACKAGE-DATA.
+    05 sec-package-entry OCCURS 2 TIMES.
+        10 sec-package-name PIC X(10).
+        10 sec-package-enabled PIC X.
+01 wk-sec-pkg-valid-flag PIC X VALUE "N".
+    88 wk-sec-pkg-is-valid VALUE "Y".
+
+01 stdin POINTER.
+01 stdout POINTER.
+01 stderr POINTER.
+
+*> Probably use CBL_GC_FORK to fork a listener for status updates after auth is completed
+*> PostgreSQL LISTEN?
+
+PROCEDURE DIVISION.
+    CALL 'get_file' USING
+        BY VALUE 0
+        GIVING stdin
+    END-CALL
+    CALL 'get_file' USING
+        BY VALUE 1
+        GIVING stdout
+    END-CALL
+    CALL 'get_file' USING
+        BY VALUE 2
+        GIVING stderr
+    END-CALL
+
+    OPEN I-O user-master-file
+    IF um-file-status = "35"
+        OPEN OUTPUT user-master-file
+        CLOSE user-master-file
+        OPEN I-O user-master-file
+    END-IF
+
+    OPEN EXTEND audit-trail-file
+    IF at-file-status = "35"
+        OPEN OUTPUT audit-trail-file
+        CLOSE audit-trail-file
+        OPEN EXTEND audit-trail-file
+    END-IF
+
+    OPEN I-O contact-list-file
+    IF cl-file-status = "35"
+        OPEN OUTPUT contact-list-file
+        CLOSE contact-list-file
+        OPEN I-O contact-list-file
+    END-IF
+
+    OPEN I-O presence-status-file
+    IF ps-file-status = "35"
+        OPEN OUTPUT presence-status-file
+        CLOSE presence-status-file
+        OPEN I-O presence-status-file
+    END-IF
+
+    OPEN I-O switchboard-session-file
+    IF sb-file-status = "35"
+        OPEN OUTPUT switchboard-session-file
+        CLOSE switchboard-session-file
+        OPEN I-O switchboard-session-file
+    END-IF
+
+    OPEN I-O login-lockout-file
+    IF lo-file-status = "35"
+        OPEN OUTPUT login-lockout-file
+        CLOSE login-lockout-file
+        OPEN I-O login-lockout-file
+    END-IF
+
+    OPEN I-O version-compat-file
+    IF vc-file-status = "35"
+        OPEN OUTPUT version-compat-file
+        CLOSE version-compat-file
+        OPEN I-O version-compat-file
+
+        *> Seed MSNP1-MSNP7 with the same values the old hardcoded
+        *> clamp-to-7/clamp-to-0 logic and CVR literal used to return.
+        PERFORM VARYING wk-vc-seed-idx FROM 1 BY 1 UNTIL wk-vc-seed-idx > 7
+            MOVE wk-vc-seed-idx TO vc-msnp-version
+            MOVE 0 TO vc-max-cvr-version
+            MOVE "1.0.0000" TO vc-cvr-rec-version
+            MOVE "1.0.0000" TO vc-cvr-min-version
+            MOVE "https://doridian.net" TO vc-cvr-download-url
+            MOVE "https://doridian.net" TO vc-cvr-info-url
+            WRITE version-compat-record
+        END-PERFORM
+    END-IF
+
+    OPEN I-O resume-session-file
+    IF rs-file-status = "35"
+        OPEN OUTPUT resume-session-file
+        CLOSE resume-session-file
+        OPEN I-O resume-session-file
+    END-IF
+
+    MOVE "CON" TO wk-audit-command
+    MOVE " " TO wk-audit-stage
+    MOVE "OK" TO wk-audit-result
+    MOVE SPACES TO wk-audit-pkg
+    MOVE SPACES TO wk-audit-handle
+    PERFORM Write-Audit-Record
+
+    MOVE 1 TO connection-state
+    PERFORM READ-COMMAND THRU READ-COMMAND-RETURN UNTIL connection-state = 0
+
+    CLOSE user-master-file
+    CLOSE audit-trail-file
+    CLOSE contact-list-file
+    CLOSE presence-status-file
+    CLOSE switchboard-session-file
+    CLOSE login-lockout-file
+    CLOSE version-compat-file
+    CLOSE resume-session-file
+    STOP RUN
+    .
+
+Read-Command.
+    MOVE 1 TO receive-trailer-idx
+
+    CALL 'fgets' USING
+        BY REFERENCE receive-buffer
+        BY VALUE 65535 *> One less on purpose!
+        BY VALUE stdin
+        GIVING temp-ptr
+    END-CALL
+
+    IF temp-ptr = NULL
+        GO TO READ-COMMAND-ERROR
+    END-IF
+
+    MOVE 0 TO receive-len
+    INSPECT receive-buffer TALLYING receive-len FOR CHARACTERS BEFORE INITIAL NUL
+
+    PERFORM WITH TEST BEFORE UNTIL
+            receive-len < 1 OR (
+                receive-buffer-char(receive-len) NOT = CR AND
+                receive-buffer-char(receive-len) NOT = LF AND
+                receive-buffer-char(receive-len) NOT = " "
+            )
+        SUBTRACT 1 FROM receive-len
+    END-PERFORM
+
+    IF receive-len < 1 THEN
+        GO TO READ-COMMAND-RETURN
+    END-IF
+
+    MOVE SPACES TO receive-buffer(receive-len + 1:)
+
+    UNSTRING receive-buffer DELIMITED BY SPACE
+        INTO
+            receive-command,
+            receive-txn
+        WITH POINTER receive-trailer-idx
+    END-UNSTRING
+
+    MOVE SPACES TO response-buffer
+
+    EVALUATE receive-command ALSO connection-state
+        WHEN "VER" ALSO 1
+            *> VER 0 MSNP8 CVR5
+            PERFORM UNTIL receive-trailer-idx > receive-len
+                UNSTRING receive-buffer DELIMITED BY SPACE
+                    INTO receive-param
+                    WITH POINTER receive-trailer-idx
+                END-UNSTRING
+                EVALUATE TRUE
+                    WHEN receive-param(1:4) = "MSNP"
+                        MOVE receive-param(5:) TO msnp-version
+                    WHEN receive-param(1:3) = "CVR"
+                        MOVE receive-param(4:) TO cvr-version
+                END-EVALUATE
+            END-PERFORM
+
+            IF msnp-version = 9999 OR cvr-version = 9999
+                MOVE "VER" TO wk-audit-command
+                MOVE " " TO wk-audit-stage
+                MOVE "FAIL" TO wk-audit-result
+                MOVE SPACES TO wk-audit-pkg
+                MOVE SPACES TO wk-audit-handle
+                PERFORM Write-Audit-Record
+
+                MOVE "0" TO response-buffer
+                GO TO READ-COMMAND-ERROR
+            END-IF
+
+            *> Highest version we can support is looked up from the
+            *> version-compat table rather than hardcoded, walking
+            *> downward until we find a row this build knows about.
+            *> We can't support MSNP > 7 as it requires passport auth
+            *> which uses MSFT servers hardcoded in the client, so the
+            *> table is never seeded past 7 - but the clamp itself is
+            *> now data-driven, not a magic number in the code.
+            MOVE FUNCTION NUMVAL(msnp-version) TO vc-msnp-version
+            SET vc-record-not-found TO TRUE
+            PERFORM UNTIL vc-record-found OR vc-msnp-version = 0
+                READ version-compat-file
+                    KEY IS vc-msnp-version
+                    INVALID KEY
+                        SUBTRACT 1 FROM vc-msnp-version
+                    NOT INVALID KEY
+                        SET vc-record-found TO TRUE
+                END-READ
+            END-PERFORM
+
+            IF vc-record-found
+                MOVE vc-msnp-version TO msnp-version
+                IF FUNCTION NUMVAL(cvr-version) > vc-max-cvr-version
+                    MOVE vc-max-cvr-version TO cvr-version
+                END-IF
+                MOVE vc-cvr-rec-version TO wk-cvr-rec-version
+                MOVE vc-cvr-min-version TO wk-cvr-min-version
+                MOVE vc-cvr-download-url TO wk-cvr-download-url
+                MOVE vc-cvr-info-url TO wk-cvr-info-url
+            ELSE
+                MOVE "VER" TO wk-audit-command
+                MOVE " " TO wk-audit-stage
+                MOVE "FAIL" TO wk-audit-result
+                MOVE SPACES TO wk-audit-pkg
+                MOVE SPACES TO wk-audit-handle
+                PERFORM Write-Audit-Record
+
+                MOVE "0" TO response-buffer
+                GO TO READ-COMMAND-ERROR
+            END-IF
+
+            STRING
+                "MSNP" FUNCTION TRIM(msnp-version)
+                " CVR" FUNCTION TRIM(cvr-version)
+                    DELIMITED BY SIZE
+                INTO response-buffer
+            END-STRING
+
+            MOVE 2 TO connection-state
+
+        WHEN "RSM" ALSO 1
+            *> RSM trid resume-token - lets a client that already
+            *> finished USR S once skip VER/CVR/USR entirely on a new
+            *> connection, instead of forcing a full re-auth.
+            UNSTRING receive-buffer DELIMITED BY SPACE
+                INTO receive-param
+                WITH POINTER receive-trailer-idx
+            END-UNSTRING
+
+            MOVE receive-param TO rs-token
+            READ resume-session-file
+                KEY IS rs-token
+                INVALID KEY
+                    SET rs-record-not-found TO TRUE
+                NOT INVALID KEY
+                    SET rs-record-found TO TRUE
+            END-READ
+
+            IF NOT rs-record-found
+                MOVE "USR" TO wk-audit-command
+                MOVE "R" TO wk-audit-stage
+                MOVE "FAIL" TO wk-audit-result
+                MOVE SPACES TO wk-audit-pkg
+                MOVE SPACES TO wk-audit-handle
+                PERFORM Write-Audit-Record
+
+                MOVE "Invalid or expired resume token" TO response-buffer
+                MOVE "911" TO receive-command
+                GO TO READ-COMMAND-ERROR
+            END-IF
+
+            MOVE rs-user-handle TO user-handle
+            MOVE rs-user-nickname TO user-nickname
+            DELETE resume-session-file RECORD
+
+            MOVE "USR" TO wk-audit-command
+            MOVE "R" TO wk-audit-stage
+            MOVE "OK" TO wk-audit-result
+            MOVE SPACES TO wk-audit-pkg
+            MOVE user-handle TO wk-audit-handle
+            PERFORM Write-Audit-Record
+
+            PERFORM Issue-Resume-Token
+
+            STRING
+                "OK " DELIMITED BY SIZE
+                user-handle DELIMITED BY SPACE
+                " " DELIMITED BY SIZE
+                user-nickname DELIMITED BY SPACE
+                " " DELIMITED BY SIZE
+                rs-token DELIMITED BY SPACE
+                INTO response-buffer
+            END-STRING
+            MOVE 4 TO connection-state
+
+            *> Deferred until after the OK response below has actually
+            *> been written - see Read-Command-Respond.
+            MOVE "Y" TO wk-pending-fork-listener
+
+        WHEN "CVR" ALSO 2
+            STRING
+                FUNCTION TRIM(wk-cvr-rec-version) " "
+                FUNCTION TRIM(wk-cvr-rec-version) " "
+                FUNCTION TRIM(wk-cvr-min-version) " "
+                FUNCTION TRIM(wk-cvr-download-url) " "
+                FUNCTION TRIM(wk-cvr-info-url)
+                    DELIMITED BY SIZE
+                INTO response-buffer
+            END-STRING
+
+            MOVE 3 TO connection-state
+
+        WHEN "USR" ALSO 3
+            UNSTRING receive-buffer DELIMITED BY SPACE
+                INTO receive-param, receive-param-2
+                WITH POINTER receive-trailer-idx
+            END-UNSTRING
+
+            EVALUATE receive-param-2(1:1)
+                WHEN "I"
+                    PERFORM Validate-Security-Package
+
+                    IF NOT wk-sec-pkg-is-valid
+                        MOVE "USR" TO wk-audit-command
+                        MOVE "I" TO wk-audit-stage
+                        MOVE "FAIL" TO wk-audit-result
+                        MOVE receive-param TO wk-audit-pkg
+                        MOVE receive-param-2(2:) TO wk-audit-handle
+                        PERFORM Write-Audit-Record
+
+                        STRING
+                            "Unsupported security package '"
+                            FUNCTION TRIM(receive-param)
+                            "' in USR I command"
+                                DELIMITED BY SIZE
+                            INTO response-buffer
+                        END-STRING
+                        MOVE "200" TO receive-command
+                        GO TO READ-COMMAND-ERROR
+                    END-IF
+
+                    EVALUATE receive-param
+                        WHEN "MD5"
+                            MOVE receive-param-2(2:) TO user-handle
+                            IF FUNCTION TRIM(user-handle) = SPACES
+                                MOVE "USR" TO wk-audit-command
+                                MOVE "I" TO wk-audit-stage
+                                MOVE "FAIL" TO wk-audit-result
+                                MOVE receive-param TO wk-audit-pkg
+                                MOVE user-handle TO wk-audit-handle
+                                PERFORM Write-Audit-Record
+
+                                MOVE "Empty user handle in USR command" TO response-buffer
+                                MOVE "200" TO receive-command
+                                GO TO READ-COMMAND-ERROR
+                            END-IF
+
+                            MOVE user-handle TO um-user-handle
+                            READ user-master-file
+                                KEY IS um-user-handle
+                                INVALID KEY
+                                    SET um-record-not-found TO TRUE
+                                NOT INVALID KEY
+                                    SET um-record-found TO TRUE
+                            END-READ
+
+                            IF um-record-found
+                                MOVE um-user-nickname TO user-nickname
+                                MOVE um-password TO user-password
+                            ELSE
+                                *> Unknown handle: still hand out a challenge so
+                                *> USR I never leaks whether the account exists.
+                                *> USR S will simply never match this junk hash.
+                                MOVE user-handle TO user-nickname
+                                PERFORM VARYING temp-int-2 FROM 1 BY 1
+                                        UNTIL temp-int-2 > 32
+                                    COMPUTE temp-int = (FUNCTION RANDOM * 69) + 1
+                                    MOVE C-CHARS-INDEX(temp-int)
+                                        TO user-password(temp-int-2:1)
+                                END-PERFORM
+                            END-IF
+                            PERFORM VARYING temp-int-2 FROM 1 BY 1
+                                    UNTIL temp-int-2 > 16
+                                COMPUTE temp-int = (FUNCTION RANDOM * 69) + 1
+                                MOVE C-CHARS-INDEX(temp-int) TO user-challenge-char(temp-int-2)
+                            END-PERFORM
+                        WHEN "TWN"
+                            *> Placeholder for a future Tweener/SSO-style
+                            *> package - the table already advertises it as
+                            *> a known package name, but there's no actual
+                            *> challenge/response implementation yet.
+                            MOVE "USR" TO wk-audit-command
+                            MOVE "I" TO wk-audit-stage
+                            MOVE "FAIL" TO wk-audit-result
+                            MOVE receive-param TO wk-audit-pkg
+                            MOVE receive-param-2(2:) TO wk-audit-handle
+                            PERFORM Write-Audit-Record
+
+                            MOVE "Security package 'TWN' is not implemented yet" TO response-buffer
+                            MOVE "200" TO receive-command
+                            GO TO READ-COMMAND-ERROR
+                        WHEN OTHER
+                            *> The table said this package was valid, but
+                            *> there's no crypto branch for it - a config/
+                            *> code mismatch rather than a bad client request.
+                            MOVE "USR" TO wk-audit-command
+                            MOVE "I" TO wk-audit-stage
+                            MOVE "FAIL" TO wk-audit-result
+                            MOVE receive-param TO wk-audit-pkg
+                            MOVE receive-param-2(2:) TO wk-audit-handle
+                            PERFORM Write-Audit-Record
+
+                            STRING
+                                "Security package '"
+                                FUNCTION TRIM(receive-param)
+                                "' is enabled but not implemented"
+                                    DELIMITED BY SIZE
+                                INTO response-buffer
+                            END-STRING
+                            MOVE "500" TO receive-command
+                            GO TO READ-COMMAND-ERROR
+                    END-EVALUATE
+
+                    MOVE "USR" TO wk-audit-command
+                    MOVE "I" TO wk-audit-stage
+                    MOVE "OK" TO wk-audit-result
+                    MOVE receive-param TO wk-audit-pkg
+                    MOVE user-handle TO wk-audit-handle
+                    PERFORM Write-Audit-Record
+
+                    MOVE receive-param TO security-package
+                    STRING
+                        security-package DELIMITED BY SPACE
+                        " S" DELIMITED BY SIZE
+                        user-challenge DELIMITED BY SPACE
+                        INTO response-buffer
+                    END-STRING
+
+                WHEN "S"
+                    IF security-package = SPACES
+                        MOVE "Expected USR I before USR S" TO response-buffer
+                        MOVE "200" TO receive-command
+                        GO TO READ-COMMAND-ERROR
+                    END-IF
+
+                    IF receive-param NOT = security-package
+                        STRING
+                            "Expected security package '"
+                            FUNCTION TRIM(security-package)
+                            "' in USR S command"
+                                DELIMITED BY SIZE
+                            INTO response-buffer
+                        END-STRING
+                        MOVE "200" TO receive-command
+                        GO TO READ-COMMAND-ERROR
+                    END-IF
+
+                    EVALUATE security-package
+                        WHEN "MD5"
+                            *> Failed-login lockout: look up the counter before
+                            *> computing the MD5 comparison so repeated guesses
+                            *> against a locked/near-locked account are slowed
+                            *> down uniformly - but the lockout itself is only
+                            *> enforced against a WRONG password below, so a
+                            *> client that supplies the correct password can
+                            *> still log in and clear the counter.
+                            MOVE user-handle TO lo-user-handle
+                            READ login-lockout-file
+                                KEY IS lo-user-handle
+                                INVALID KEY
+                                    SET lo-record-not-found TO TRUE
+                                NOT INVALID KEY
+                                    SET lo-record-found TO TRUE
+                            END-READ
+
+                            IF lo-record-found AND lo-fail-count >= 5
+                                COMPUTE wk-lockout-sleep-secs = lo-fail-count - 4
+                                IF wk-lockout-sleep-secs > 10
+                                    MOVE 10 TO wk-lockout-sleep-secs
+                                END-IF
+                                CALL 'sleep' USING BY VALUE wk-lockout-sleep-secs END-CALL
+                            END-IF
+
+                            *> user-password holds um-password (the plaintext-
+                            *> equivalent secret) loaded at USR I time, so the
+                            *> challenge response is MD5(password + nonce) -
+                            *> exactly what a real client computes from what
+                            *> the user typed.
+                            MOVE 1 TO temp-int
+                            STRING
+                                user-password
+                                user-challenge
+                                    DELIMITED BY SPACE
+                                NUL DELIMITED BY SIZE
+                                INTO output-buffer
+                                WITH POINTER temp-int
+                            END-STRING
+
+                            SUBTRACT 2 FROM temp-int
+
+                            CALL 'MD5' USING
+                                BY REFERENCE output-buffer
+                                BY VALUE temp-int
+                                BY REFERENCE user-password
+                            END-CALL
+
+                            IF FUNCTION UPPER-CASE(receive-param-2(2:)) NOT =
+                                    FUNCTION HEX-OF(user-password(1:16))
+                                IF lo-record-found AND lo-fail-count >= 10
+                                    MOVE "USR" TO wk-audit-command
+                                    MOVE "S" TO wk-audit-stage
+                                    MOVE "LOCK" TO wk-audit-result
+                                    MOVE security-package TO wk-audit-pkg
+                                    MOVE user-handle TO wk-audit-handle
+                                    PERFORM Write-Audit-Record
+
+                                    CALL 'sleep' USING BY VALUE 5 END-CALL
+
+                                    MOVE "Account temporarily locked after too many failed attempts" TO response-buffer
+                                    MOVE "900" TO receive-command
+                                    GO TO READ-COMMAND-ERROR
+                                END-IF
+
+                                MOVE "USR" TO wk-audit-command
+                                MOVE "S" TO wk-audit-stage
+                                MOVE "FAIL" TO wk-audit-result
+                                MOVE security-package TO wk-audit-pkg
+                                MOVE user-handle TO wk-audit-handle
+                                PERFORM Write-Audit-Record
+
+                                IF lo-record-found
+                                    ADD 1 TO lo-fail-count
+                                    MOVE FUNCTION CURRENT-DATE TO lo-last-fail-ts
+                                    REWRITE login-lockout-record
+                                ELSE
+                                    MOVE user-handle TO lo-user-handle
+                                    MOVE 1 TO lo-fail-count
+                                    MOVE FUNCTION CURRENT-DATE TO lo-last-fail-ts
+                                    WRITE login-lockout-record
+                                END-IF
+
+                                MOVE "Invalid password" TO response-buffer
+                                MOVE "900" TO receive-command
+                                GO TO READ-COMMAND-ERROR
+                            END-IF
+
+                            MOVE "USR" TO wk-audit-command
+                            MOVE "S" TO wk-audit-stage
+                            MOVE "OK" TO wk-audit-result
+                            MOVE security-package TO wk-audit-pkg
+                            MOVE user-handle TO wk-audit-handle
+                            PERFORM Write-Audit-Record
+
+                            IF lo-record-found
+                                DELETE login-lockout-file RECORD
+                            END-IF
+
+                            MOVE SPACES TO user-password
+                            MOVE SPACES TO security-package
+
+                            PERFORM Issue-Resume-Token
+
+                            STRING
+                                "OK " DELIMITED BY SIZE
+                                user-handle DELIMITED BY SPACE
+                                " " DELIMITED BY SIZE
+                                user-nickname DELIMITED BY SPACE
+                                " " DELIMITED BY SIZE
+                                rs-token DELIMITED BY SPACE
+                                INTO response-buffer
+                            END-STRING
+                            MOVE 4 TO connection-state
+
+                            *> Deferred until after the OK response below
+                            *> has actually been written - see
+                            *> Read-Command-Respond.
+                            MOVE "Y" TO wk-pending-fork-listener
+                        WHEN OTHER
+                            STRING
+                                "Unsupported security package '"
+                                FUNCTION TRIM(receive-param)
+                                "' in USR S command"
+                                    DELIMITED BY SIZE
+                                INTO response-buffer
+                            END-STRING
+                            MOVE "200" TO receive-command
+                            GO TO READ-COMMAND-ERROR
+                    END-EVALUATE
+
+                    WHEN OTHER
+                        MOVE "Unsupported USR command" TO response-buffer
+                        MOVE "200" TO receive-command
+                        GO TO READ-COMMAND-ERROR
+            END-EVALUATE
+
+        WHEN "TST" ALSO > 0
+            CALL 'fread' USING
+                BY REFERENCE response-buffer
+                BY VALUE 1
+                BY VALUE 16
+                BY VALUE stdin
+                GIVING response-len
+            END-CALL
+
+            MOVE SPACES TO response-buffer(response-len:)
+
+            DISPLAY "Got " response-len " chars"
+            GO TO READ-COMMAND-RETURN
+
+        WHEN "ADD" ALSO 4
+            UNSTRING receive-buffer DELIMITED BY SPACE
+                INTO receive-param, receive-param-2
+                WITH POINTER receive-trailer-idx
+            END-UNSTRING
+
+            PERFORM VALIDATE-LIST-TYPE
+
+            IF NOT cl-list-type-is-valid
+                STRING
+                    "Invalid list type '"
+                    FUNCTION TRIM(receive-param)
+                    "' in ADD command"
+                        DELIMITED BY SIZE
+                    INTO response-buffer
+                END-STRING
+                MOVE "200" TO receive-command
+                GO TO READ-COMMAND-ERROR
+            END-IF
+
+            IF FUNCTION TRIM(receive-param-2) = SPACES
+                MOVE "Missing contact handle in ADD command" TO response-buffer
+                MOVE "200" TO receive-command
+                GO TO READ-COMMAND-ERROR
+            END-IF
+
+            MOVE user-handle TO cl-owner-handle
+            MOVE receive-param-2 TO cl-contact-handle
+            MOVE receive-param TO cl-list-type
+            WRITE contact-list-record
+                INVALID KEY
+                    *> already on that list - re-add is idempotent
+                    CONTINUE
+            END-WRITE
+
+            STRING
+                FUNCTION TRIM(receive-param) " "
+                FUNCTION TRIM(receive-param-2)
+                    DELIMITED BY SIZE
+                INTO response-buffer
+            END-STRING
+
+        WHEN "REM" ALSO 4
+            UNSTRING receive-buffer DELIMITED BY SPACE
+                INTO receive-param, receive-param-2
+                WITH POINTER receive-trailer-idx
+            END-UNSTRING
+
+            PERFORM VALIDATE-LIST-TYPE
+
+            IF NOT cl-list-type-is-valid
+                STRING
+                    "Invalid list type '"
+                    FUNCTION TRIM(receive-param)
+                    "' in REM command"
+                        DELIMITED BY SIZE
+                    INTO response-buffer
+                END-STRING
+                MOVE "200" TO receive-command
+                GO TO READ-COMMAND-ERROR
+            END-IF
+
+            MOVE user-handle TO cl-owner-handle
+            MOVE receive-param-2 TO cl-contact-handle
+            MOVE receive-param TO cl-list-type
+            DELETE contact-list-file
+                INVALID KEY
+                    *> not on that list - nothing to remove
+                    CONTINUE
+            END-DELETE
+
+            STRING
+                FUNCTION TRIM(receive-param) " "
+                FUNCTION TRIM(receive-param-2)
+                    DELIMITED BY SIZE
+                INTO response-buffer
+            END-STRING
+
+        WHEN "LST" ALSO 4
+            UNSTRING receive-buffer DELIMITED BY SPACE
+                INTO receive-param
+                WITH POINTER receive-trailer-idx
+            END-UNSTRING
+
+            PERFORM VALIDATE-LIST-TYPE
+
+            IF NOT cl-list-type-is-valid
+                STRING
+                    "Invalid list type '"
+                    FUNCTION TRIM(receive-param)
+                    "' in LST command"
+                        DELIMITED BY SIZE
+                    INTO response-buffer
+                END-STRING
+                MOVE "200" TO receive-command
+                GO TO READ-COMMAND-ERROR
+            END-IF
+
+            MOVE 0 TO cl-list-count
+            MOVE SPACES TO wk-lst-handles
+
+            MOVE user-handle TO cl-owner-handle
+            START contact-list-file KEY IS >= cl-owner-handle
+                INVALID KEY
+                    CONTINUE
+            END-START
+
+            PERFORM UNTIL 1 = 2
+                READ contact-list-file NEXT RECORD
+                    AT END
+                        EXIT PERFORM
+                END-READ
+
+                IF cl-owner-handle NOT = user-handle
+                    EXIT PERFORM
+                END-IF
+
+                IF cl-list-type = receive-param(1:2)
+                    ADD 1 TO cl-list-count
+                    STRING
+                        FUNCTION TRIM(wk-lst-handles) " " DELIMITED BY SIZE
+                        FUNCTION TRIM(cl-contact-handle) DELIMITED BY SIZE
+                        INTO wk-lst-handles
+                    END-STRING
+                END-IF
+            END-PERFORM
+
+            MOVE cl-list-count TO cl-list-count-disp
+            STRING
+                FUNCTION TRIM(receive-param) " "
+                FUNCTION TRIM(cl-list-count-disp) " "
+                    DELIMITED BY SIZE
+                FUNCTION TRIM(wk-lst-handles)
+                    DELIMITED BY SIZE
+                INTO response-buffer
+            END-STRING
+
+        WHEN "CHG" ALSO 4
+            UNSTRING receive-buffer DELIMITED BY SPACE
+                INTO receive-param
+                WITH POINTER receive-trailer-idx
+            END-UNSTRING
+
+            MOVE receive-param(1:3) TO wk-chg-status
+            PERFORM Validate-Presence-Status
+
+            IF NOT wk-status-is-valid
+                STRING
+                    "Invalid status '"
+                    FUNCTION TRIM(receive-param)
+                    "' in CHG command"
+                        DELIMITED BY SIZE
+                    INTO response-buffer
+                END-STRING
+                MOVE "200" TO receive-command
+                GO TO READ-COMMAND-ERROR
+            END-IF
+
+            MOVE user-handle TO ps-user-handle
+            MOVE wk-chg-status TO ps-status
+            MOVE FUNCTION CURRENT-DATE TO ps-updated-ts
+            REWRITE presence-status-record
+                INVALID KEY
+                    WRITE presence-status-record
+            END-REWRITE
+
+            PERFORM Notify-Presence-Change
+
+            MOVE receive-param TO response-buffer
+
+        WHEN "XFR" ALSO 4
+            UNSTRING receive-buffer DELIMITED BY SPACE
+                INTO receive-param
+                WITH POINTER receive-trailer-idx
+            END-UNSTRING
+
+            IF receive-param(1:2) NOT = "SB"
+                STRING
+                    "Unsupported XFR target '"
+                    FUNCTION TRIM(receive-param)
+                    "'"
+                        DELIMITED BY SIZE
+                    INTO response-buffer
+                END-STRING
+                MOVE "200" TO receive-command
+                GO TO READ-COMMAND-ERROR
+            END-IF
+
+            PERFORM Allocate-Switchboard-Session
+
+            STRING
+                "SB " FUNCTION TRIM(sb-address)
+                " CKI " FUNCTION TRIM(sb-auth-string)
+                    DELIMITED BY SIZE
+                INTO response-buffer
+            END-STRING
+
+        WHEN OTHER
+            STRING
+                "Invalid/unexpcted command '"
+                FUNCTION TRIM(receive-command)
+                "'"
+                    DELIMITED BY SIZE
+                INTO response-buffer
+            END-STRING
+            MOVE "200" TO receive-command
+            GO TO READ-COMMAND-ERROR
+    END-EVALUATE
+    .
+
+Read-Command-Respond.
+    STRING
+        FUNCTION TRIM(receive-command) " "
+        FUNCTION TRIM(receive-txn) " "
+        FUNCTION TRIM(response-buffer)
+        CR_LF_NUL
+           DELIMITED BY SIZE
+        INTO output-buffer
+    END-STRING
+
+    CALL 'fputs' USING
+        BY REFERENCE output-buffer
+        BY VALUE stdout
+        GIVING temp-int
+    END-CALL
+
+    IF temp-int < 0
+        GO TO READ-COMMAND-ERROR
+    END-IF
+
+    *> Only fork the listener after the OK response above has actually
+    *> reached the client, so the forked child's unsolicited ILN burst
+    *> can never race ahead of it on the shared stdout descriptor.
+    IF wk-should-fork-listener
+        MOVE "N" TO wk-pending-fork-listener
+        PERFORM Fork-Presence-Listener
+    END-IF
+    .
+
+Read-Command-Return.
+
+Read-Command-Error.
+    *>MOVE 0 TO connection-state
+    IF response-buffer NOT = SPACES
+        GO TO READ-COMMAND-RESPOND
+    END-IF
+
+    *> The connection reached a fully authenticated state before it
+    *> dropped (fgets failure / EOF on stdin) - flip its presence to
+    *> FLN and broadcast the change, same as a CHG would, since no
+    *> client command ever does this for us on a disconnect. FLN is
+    *> deliberately not one of Validate-Presence-Status's settable
+    *> values - it only ever gets here, never through CHG.
+    IF connection-state = 4
+        MOVE user-handle TO ps-user-handle
+        READ presence-status-file
+            KEY IS ps-user-handle
+            INVALID KEY
+                CONTINUE
+            NOT INVALID KEY
+                MOVE "FLN" TO ps-status
+                MOVE FUNCTION CURRENT-DATE TO ps-updated-ts
+                REWRITE presence-status-record
+                MOVE "FLN" TO wk-chg-status
+                PERFORM Notify-Presence-Change
+        END-READ
+    END-IF
+
+    CLOSE user-master-file
+    CLOSE audit-trail-file
+    CLOSE contact-list-file
+    CLOSE presence-status-file
+    CLOSE switchboard-session-file
+    CLOSE login-lockout-file
+    CLOSE version-compat-file
+    CLOSE resume-session-file
+    STOP RUN
+    .
+
+Issue-Resume-Token.
+    PERFORM VARYING temp-int-2 FROM 1 BY 1 UNTIL temp-int-2 > 32
+        COMPUTE temp-int = (FUNCTION RANDOM * 69) + 1
+        MOVE C-CHARS-INDEX(temp-int) TO rs-token(temp-int-2:1)
+    END-PERFORM
+
+    MOVE user-handle TO rs-user-handle
+    MOVE user-nickname TO rs-user-nickname
+    MOVE FUNCTION CURRENT-DATE TO rs-created-ts
+
+    WRITE resume-session-record
+        INVALID KEY
+            *> Extremely unlikely collision on a 32-char random token -
+            *> same one-retry pattern as switchboard session ids.
+            PERFORM VARYING temp-int-2 FROM 1 BY 1 UNTIL temp-int-2 > 32
+                COMPUTE temp-int = (FUNCTION RANDOM * 69) + 1
+                MOVE C-CHARS-INDEX(temp-int) TO rs-token(temp-int-2:1)
+            END-PERFORM
+            WRITE resume-session-record
+    END-WRITE
+    .
+
+Validate-Security-Package.
+    MOVE "N" TO wk-sec-pkg-valid-flag
+    PERFORM VARYING temp-int-2 FROM 1 BY 1 UNTIL temp-int-2 > 2
+        IF sec-package-name(temp-int-2) = receive-param AND
+                sec-package-enabled(temp-int-2) = "Y"
+            MOVE "Y" TO wk-sec-pkg-valid-flag
+        END-IF
+    END-PERFORM
+    .
+
+Validate-List-Type.
+    MOVE "N" TO cl-valid-list-type
+    EVALUATE receive-param(1:2)
+        WHEN "FL"
+        WHEN "AL"
+        WHEN "BL"
+        WHEN "RL"
+            SET cl-list-type-is-valid TO TRUE
+    END-EVALUATE
+    .
+
+Allocate-Switchboard-Session.
+    PERFORM VARYING temp-int-2 FROM 1 BY 1 UNTIL temp-int-2 > 16
+        COMPUTE temp-int = (FUNCTION RANDOM * 69) + 1
+        MOVE C-CHARS-INDEX(temp-int) TO sb-session-id(temp-int-2:1)
+    END-PERFORM
+
+    PERFORM VARYING temp-int-2 FROM 1 BY 1 UNTIL temp-int-2 > 32
+        COMPUTE temp-int = (FUNCTION RANDOM * 69) + 1
+        MOVE C-CHARS-INDEX(temp-int) TO sb-auth-string(temp-int-2:1)
+    END-PERFORM
+
+    ACCEPT sb-address FROM ENVIRONMENT "SWITCHBOARD_ADDR"
+    IF sb-address = SPACES
+        MOVE "127.0.0.1:1864" TO sb-address
+    END-IF
+
+    MOVE user-handle TO sb-owner-handle
+    MOVE FUNCTION CURRENT-DATE TO sb-created-ts
+    WRITE switchboard-session-record
+        INVALID KEY
+            *> vanishingly unlikely id collision - regenerate once
+            PERFORM VARYING temp-int-2 FROM 1 BY 1 UNTIL temp-int-2 > 16
+                COMPUTE temp-int = (FUNCTION RANDOM * 69) + 1
+                MOVE C-CHARS-INDEX(temp-int) TO sb-session-id(temp-int-2:1)
+            END-PERFORM
+            WRITE switchboard-session-record
+                INVALID KEY
+                    CONTINUE
+            END-WRITE
+    END-WRITE
+    .
+
+Validate-Presence-Status.
+    MOVE "N" TO wk-status-valid
+    EVALUATE wk-chg-status
+        WHEN "NLN"
+        WHEN "BSY"
+        WHEN "IDL"
+        WHEN "BRB"
+        WHEN "AWY"
+        WHEN "PHN"
+        WHEN "LUN"
+        WHEN "HDN"
+            MOVE "Y" TO wk-status-valid
+    END-EVALUATE
+    .
+
+Notify-Presence-Change.
+    MOVE SPACES TO wk-escape-input
+    STRING
+        FUNCTION TRIM(user-handle) ":" FUNCTION TRIM(wk-chg-status)
+            DELIMITED BY SIZE
+        INTO wk-escape-input
+    END-STRING
+    PERFORM Escape-SQL-Literal
+
+    STRING
+        "NOTIFY presence_channel, '"
+        FUNCTION TRIM(wk-escape-output)
+        "'"
+            DELIMITED BY SIZE
+        INTO pg-query
+    END-STRING
+
+    CALL 'PQexec' USING
+        BY VALUE pg-conn-notify
+        BY REFERENCE pg-query
+        GIVING pg-result
+    END-CALL
+
+    CALL 'PQclear' USING BY VALUE pg-result END-CALL
+    .
+
+*> Doubles any embedded single-quote in wk-escape-input so it is safe
+*> to splice into a SQL/NOTIFY string literal - PQexec here has no
+*> parameter-binding variant (NOTIFY's payload isn't a bind-able
+*> parameter position in libpq), so literal-escaping is the standard
+*> approach for this call.
+Escape-SQL-Literal.
+    MOVE FUNCTION LENGTH(FUNCTION TRIM(wk-escape-input, TRAILING))
+        TO wk-escape-len
+    MOVE SPACES TO wk-escape-output
+    MOVE 1 TO wk-escape-out-idx
+    PERFORM VARYING wk-escape-in-idx FROM 1 BY 1
+            UNTIL wk-escape-in-idx > wk-escape-len
+        IF wk-escape-input(wk-escape-in-idx:1) = "'"
+            MOVE "'" TO wk-escape-output(wk-escape-out-idx:1)
+            ADD 1 TO wk-escape-out-idx
+        END-IF
+        MOVE wk-escape-input(wk-escape-in-idx:1)
+            TO wk-escape-output(wk-escape-out-idx:1)
+        ADD 1 TO wk-escape-out-idx
+    END-PERFORM
+    .
+
+Fork-Presence-Listener.
+    ACCEPT pg-conninfo FROM ENVIRONMENT "DATABASE_URL"
+    IF pg-conninfo = SPACES
+        MOVE "postgresql://localhost/msn" TO pg-conninfo
+    END-IF
+
+    *> Separate connection for the parent to NOTIFY on - never touched
+    *> by the child below, so it is safe to keep using after the fork.
+    CALL 'PQconnectdb' USING
+        BY REFERENCE pg-conninfo
+        GIVING pg-conn-notify
+    END-CALL
+
+    CALL 'CBL_GC_FORK' GIVING wk-fork-pid END-CALL
+
+    IF wk-fork-pid = 0
+        *> Child: dedicated presence listener for this connection. It
+        *> never returns to Read-Command and must not read stdin again.
+        CALL 'fclose' USING BY VALUE stdin GIVING temp-int END-CALL
+
+        *> pg-conn-notify is the parent's NOTIFY connection, inherited
+        *> but never used here - drop it instead of leaking an idle
+        *> backend connection for the life of this child.
+        CALL 'PQfinish' USING BY VALUE pg-conn-notify END-CALL
+
+        *> The parent keeps servicing ADD/REM/CHG/LST against these same
+        *> two indexed files on this connection while this child reads
+        *> them for the presence burst/relay below - reopen them here so
+        *> the child has its own file handle instead of sharing the
+        *> parent's post-fork position/state.
+        CLOSE contact-list-file
+        CLOSE presence-status-file
+        OPEN I-O contact-list-file
+        OPEN I-O presence-status-file
+
+        PERFORM Presence-Listener-Loop
+        STOP RUN
+    END-IF
+    .
+
+Presence-Listener-Loop.
+    CALL 'PQconnectdb' USING
+        BY REFERENCE pg-conninfo
+        GIVING pg-conn-listen
+    END-CALL
+
+    MOVE "LISTEN presence_channel" TO pg-query
+    CALL 'PQexec' USING
+        BY VALUE pg-conn-listen
+        BY REFERENCE pg-query
+        GIVING pg-result
+    END-CALL
+    CALL 'PQclear' USING BY VALUE pg-result END-CALL
+
+    PERFORM Send-Initial-Presence-Burst
+
+    PERFORM UNTIL 1 = 2
+        CALL 'PQconsumeInput' USING
+            BY VALUE pg-conn-listen
+            GIVING temp-int
+        END-CALL
+
+        CALL 'PQnotifies' USING
+            BY VALUE pg-conn-listen
+            GIVING pg-notify-ptr
+        END-CALL
+
+        IF pg-notify-ptr = NULL
+            CALL 'sleep' USING BY VALUE 1 END-CALL
+        ELSE
+            SET ADDRESS OF pg-notify-struct TO pg-notify-ptr
+            MOVE SPACES TO wk-notify-payload
+            CALL 'strcpy' USING
+                BY REFERENCE wk-notify-payload
+                BY VALUE pgn-extra
+            END-CALL
+            CALL 'PQfreemem' USING BY VALUE pg-notify-ptr END-CALL
+
+            PERFORM Handle-Presence-Notify
+        END-IF
+    END-PERFORM
+    .
+
+Send-Initial-Presence-Burst.
+    *> Right after subscribing, tell this client the current status of
+    *> everyone already on its forward list (MSNP ILN).
+    MOVE user-handle TO cl-owner-handle
+    START contact-list-file KEY IS >= cl-owner-handle
+        INVALID KEY
+            CONTINUE
+    END-START
+
+    PERFORM UNTIL 1 = 2
+        READ contact-list-file NEXT RECORD
+            AT END
+                EXIT PERFORM
+        END-READ
+
+        IF cl-owner-handle NOT = user-handle
+            EXIT PERFORM
+        END-IF
+
+        IF cl-list-type = "FL"
+            MOVE cl-contact-handle TO ps-user-handle
+            READ presence-status-file
+                KEY IS ps-user-handle
+                INVALID KEY
+                    CONTINUE
+                NOT INVALID KEY
+                    MOVE cl-contact-handle TO wk-changed-handle
+                    MOVE ps-status TO wk-changed-status
+                    MOVE "ILN" TO wk-push-kind
+                    PERFORM Send-Presence-Push
+            END-READ
+        END-IF
+    END-PERFORM
+    .
+
+Handle-Presence-Notify.
+    MOVE 1 TO wk-notify-ptr-idx
+    UNSTRING wk-notify-payload DELIMITED BY ":"
+        INTO wk-changed-handle, wk-changed-status
+        WITH POINTER wk-notify-ptr-idx
+    END-UNSTRING
+
+    IF FUNCTION TRIM(wk-changed-handle) = FUNCTION TRIM(user-handle)
+        *> don't echo our own status changes back to ourselves
+        CONTINUE
+    ELSE
+        MOVE user-handle TO cl-owner-handle
+        MOVE wk-changed-handle TO cl-contact-handle
+        MOVE "FL" TO cl-list-type
+        READ contact-list-file
+            KEY IS cl-key
+            INVALID KEY
+                CONTINUE
+            NOT INVALID KEY
+                IF wk-changed-status = "FLN"
+                    MOVE "FLN" TO wk-push-kind
+                ELSE
+                    MOVE "NLN" TO wk-push-kind
+                END-IF
+                PERFORM Send-Presence-Push
+        END-READ
+    END-IF
+    .
+
+Send-Presence-Push.
+    *> Unsolicited push straight down output-buffer/stdout - there is no
+    *> client command or txn id to reply to here.
+    IF wk-push-kind = "FLN"
+        STRING
+            "FLN " FUNCTION TRIM(wk-changed-handle)
+                DELIMITED BY SIZE
+            CR_LF_NUL
+                DELIMITED BY SIZE
+            INTO output-buffer
+        END-STRING
+    ELSE
+        STRING
+            FUNCTION TRIM(wk-push-kind) " "
+            FUNCTION TRIM(wk-changed-handle) " "
+            FUNCTION TRIM(wk-changed-status)
+                DELIMITED BY SIZE
+            CR_LF_NUL
+                DELIMITED BY SIZE
+            INTO output-buffer
+        END-STRING
+    END-IF
+
+    CALL 'fputs' USING
+        BY REFERENCE output-buffer
+        BY VALUE stdout
+        GIVING temp-int
+    END-CALL
+
+    IF temp-int < 0
+        *> Parent connection is gone (write to a dead socket) - stop
+        *> leaking this listener child and its Postgres connection
+        *> instead of looping on notifications forever.
+        CALL 'PQfinish' USING BY VALUE pg-conn-listen END-CALL
+        STOP RUN
+    END-IF
+    .
+
+Write-Audit-Record.
+    MOVE FUNCTION CURRENT-DATE TO at-timestamp
+    MOVE receive-txn TO at-txn-id
+    MOVE wk-audit-command TO at-command
+    MOVE wk-audit-stage TO at-stage
+    MOVE wk-audit-pkg TO at-security-pkg
+    MOVE wk-audit-handle TO at-user-handle
+    MOVE wk-audit-result TO at-result
+    WRITE audit-trail-record
+    .
+
+END PROGRAM NOTIFICATION-SERVER.
