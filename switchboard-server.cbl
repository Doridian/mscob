@@ -0,0 +1,464 @@
+      $set sourceformat(free)
+IDENTIFICATION DIVISION.
+PROGRAM-ID. SWITCHBOARD-SERVER.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT switchboard-session-file ASSIGN TO "data/switchboard_session.dat"
+        ORGANIZATION INDEXED
+        ACCESS DYNAMIC
+        RECORD KEY sb-session-id
+        FILE STATUS sb-file-status.
+
+DATA DIVISION.
+FILE SECTION.
+FD switchboard-session-file.
+01 switchboard-session-record.
+   COPY "switchboard-session-record.cpy".
+
+WORKING-STORAGE SECTION.
+
+01 sb-file-status PIC XX.
+
+01 C-ALL-CHARS.
+   05 C-LOWER-ALPHA PIC X(26)
+       VALUE "abcdefghijklmnopqrstuvwxyz".
+   05 C-UPPER-ALPHA PIC X(26)
+       VALUE "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+   05 C-NUMERIC PIC X(10)
+       VALUE "0123456789".
+   05 C-SPECIAL PIC X(8)
+       VALUE "()[]{}!$".
+01 C-CHARS-ARRAY REDEFINES C-ALL-CHARS.
+   05 C-CHARS-INDEX OCCURS 70 TIMES PIC X.
+
+01 CR_LF_NUL.
+    05 CR PIC X(1) VALUE x'0D'.
+    05 LF PIC X(1) VALUE x'0A'.
+    05 NUL PIC X(1) VALUE x'00'.
+
+01 receive-buffer PIC X(65536).
+01 receive-buffer-array REDEFINES receive-buffer.
+    05 receive-buffer-char OCCURS 65536 TIMES PIC X.
+01 receive-len BINARY-LONG UNSIGNED.
+
+01 response-buffer PIC X(65536).
+01 response-len BINARY-LONG UNSIGNED.
+
+01 temp-ptr POINTER.
+01 temp-int BINARY-INT.
+01 temp-int-2 BINARY-INT.
+01 output-buffer PIC X(65610).
+
+01 receive-command PIC X(64).
+01 receive-txn PIC Z(3)9.
+01 receive-trailer-idx BINARY-INT UNSIGNED.
+
+01 receive-param PIC X(256).
+01 receive-param-2 PIC X(256).
+01 receive-param-3 PIC X(256).
+
+01 connection-state BINARY-INT UNSIGNED.
+*> 0 = closed, 1 = need-usr/ans, 4 = in-session/ready
+
+01 sb-current-session PIC X(16).
+01 user-handle PIC X(60).
+
+01 stdin POINTER.
+01 stdout POINTER.
+01 stderr POINTER.
+
+*> Message relay between the participants of a switchboard session
+*> reuses the presence subsystem's LISTEN/NOTIFY-per-channel pattern:
+*> each connected participant forks a listener on "sb_session_<id>"
+*> and any MSG sent NOTIFYs that same channel.
+01 pg-conninfo PIC X(256) VALUE SPACES.
+01 pg-conn-notify POINTER VALUE NULL.
+01 pg-conn-listen POINTER VALUE NULL.
+01 pg-result POINTER.
+01 pg-notify-ptr POINTER.
+01 pg-query PIC X(65600).
+01 pg-channel PIC X(32).
+01 pg-notify-struct BASED.
+    05 pgn-relname POINTER.
+    05 pgn-be-pid BINARY-LONG.
+    05 pgn-extra POINTER.
+    05 pgn-next POINTER.
+
+01 wk-fork-pid BINARY-LONG.
+01 wk-notify-payload PIC X(65536).
+01 wk-msg-length BINARY-LONG UNSIGNED.
+
+*> Every participant in a switchboard session listens on the same
+*> sb_session_<id> channel, so a client's own MSG would otherwise be
+*> NOTIFYd straight back to itself. wk-listener-token is generated once
+*> per connection, before the listener fork, so both the parent (who
+*> tags outgoing MSGs with it) and the forked child (who skips incoming
+*> notifications tagged with it) see the same value.
+01 wk-listener-token PIC X(8).
+01 wk-received-token PIC X(8).
+
+01 wk-pending-fork-listener PIC X VALUE "N".
+    88 wk-should-fork-listener VALUE "Y".
+
+*> Every NOTIFY payload built by STRING below is client-supplied chat
+*> text and could contain a literal quote, which would either break
+*> the NOTIFY syntax or let a client inject SQL into PQexec. Escape
+*> it (doubling embedded quotes, same as any SQL string literal)
+*> before it goes anywhere near pg-query.
+01 wk-escape-input PIC X(65536).
+01 wk-escape-output PIC X(65536).
+01 wk-escape-in-idx BINARY-LONG UNSIGNED.
+01 wk-escape-out-idx BINARY-LONG UNSIGNED.
+01 wk-escape-len BINARY-LONG UNSIGNED.
+
+PROCEDURE DIVISION.
+    CALL 'get_file' USING BY VALUE 0 GIVING stdin END-CALL
+    CALL 'get_file' USING BY VALUE 1 GIVING stdout END-CALL
+    CALL 'get_file' USING BY VALUE 2 GIVING stderr END-CALL
+
+    OPEN I-O switchboard-session-file
+    IF sb-file-status = "35"
+        OPEN OUTPUT switchboard-session-file
+        CLOSE switchboard-session-file
+        OPEN I-O switchboard-session-file
+    END-IF
+
+    MOVE 1 TO connection-state
+    PERFORM READ-COMMAND THRU READ-COMMAND-RETURN UNTIL connection-state = 0
+
+    CLOSE switchboard-session-file
+    STOP RUN
+    .
+
+Read-Command.
+    MOVE 1 TO receive-trailer-idx
+
+    CALL 'fgets' USING
+        BY REFERENCE receive-buffer
+        BY VALUE 65535
+        BY VALUE stdin
+        GIVING temp-ptr
+    END-CALL
+
+    IF temp-ptr = NULL
+        GO TO READ-COMMAND-ERROR
+    END-IF
+
+    MOVE 0 TO receive-len
+    INSPECT receive-buffer TALLYING receive-len FOR CHARACTERS BEFORE INITIAL NUL
+
+    PERFORM WITH TEST BEFORE UNTIL
+            receive-len < 1 OR (
+                receive-buffer-char(receive-len) NOT = CR AND
+                receive-buffer-char(receive-len) NOT = LF AND
+                receive-buffer-char(receive-len) NOT = " "
+            )
+        SUBTRACT 1 FROM receive-len
+    END-PERFORM
+
+    IF receive-len < 1 THEN
+        GO TO READ-COMMAND-RETURN
+    END-IF
+
+    MOVE SPACES TO receive-buffer(receive-len + 1:)
+
+    UNSTRING receive-buffer DELIMITED BY SPACE
+        INTO
+            receive-command,
+            receive-txn
+        WITH POINTER receive-trailer-idx
+    END-UNSTRING
+
+    MOVE SPACES TO response-buffer
+
+    EVALUATE receive-command ALSO connection-state
+        WHEN "USR" ALSO 1
+            *> USR trid session-id auth-string
+            UNSTRING receive-buffer DELIMITED BY SPACE
+                INTO receive-param, receive-param-2
+                WITH POINTER receive-trailer-idx
+            END-UNSTRING
+
+            MOVE receive-param TO sb-session-id
+            READ switchboard-session-file
+                KEY IS sb-session-id
+                INVALID KEY
+                    MOVE "Invalid switchboard session" TO response-buffer
+                    MOVE "911" TO receive-command
+                    GO TO READ-COMMAND-ERROR
+            END-READ
+
+            IF FUNCTION TRIM(receive-param-2) NOT = FUNCTION TRIM(sb-auth-string)
+                MOVE "Invalid switchboard auth string" TO response-buffer
+                MOVE "911" TO receive-command
+                GO TO READ-COMMAND-ERROR
+            END-IF
+
+            MOVE sb-owner-handle TO user-handle
+            MOVE sb-session-id TO sb-current-session
+            MOVE 4 TO connection-state
+
+            *> Deferred until after the OK response below has actually
+            *> been written - see Read-Command-Respond.
+            MOVE "Y" TO wk-pending-fork-listener
+
+            STRING
+                "OK " FUNCTION TRIM(sb-session-id)
+                " " FUNCTION TRIM(user-handle)
+                    DELIMITED BY SIZE
+                INTO response-buffer
+            END-STRING
+
+        WHEN "CAL" ALSO 4
+            *> Invite another user into this session. Actually ringing
+            *> that user's own notification-server connection would
+            *> need a per-handle broadcast channel symmetrical to the
+            *> presence one; out of scope here, so we just acknowledge
+            *> the invite against the session we already hold.
+            UNSTRING receive-buffer DELIMITED BY SPACE
+                INTO receive-param
+                WITH POINTER receive-trailer-idx
+            END-UNSTRING
+
+            STRING
+                "RINGING " FUNCTION TRIM(sb-current-session)
+                    DELIMITED BY SIZE
+                INTO response-buffer
+            END-STRING
+
+        WHEN "MSG" ALSO 4
+            *> MSG trid ack-flag length \r\n <payload of length bytes>
+            *> relay the raw payload to every other participant
+            *> currently listening on this session's channel.
+            UNSTRING receive-buffer DELIMITED BY SPACE
+                INTO receive-param, receive-param-3
+                WITH POINTER receive-trailer-idx
+            END-UNSTRING
+
+            MOVE FUNCTION NUMVAL(FUNCTION TRIM(receive-param-3))
+                TO wk-msg-length
+            IF wk-msg-length < 1 OR wk-msg-length > 65536
+                MOVE "Invalid MSG length" TO response-buffer
+                MOVE "913" TO receive-command
+                GO TO READ-COMMAND-ERROR
+            END-IF
+
+            CALL 'fread' USING
+                BY REFERENCE wk-notify-payload
+                BY VALUE 1
+                BY VALUE wk-msg-length
+                BY VALUE stdin
+                GIVING response-len
+            END-CALL
+            MOVE SPACES TO wk-notify-payload(response-len + 1:)
+
+            MOVE wk-notify-payload TO wk-escape-input
+            PERFORM Escape-SQL-Literal
+
+            *> Prefix the payload with this connection's own listener
+            *> token so Message-Listener-Loop (subscribed to this same
+            *> channel by our own fork) can recognize and skip our own
+            *> message instead of echoing it back to us.
+            STRING
+                "NOTIFY sb_session_" FUNCTION TRIM(sb-current-session)
+                ", '" FUNCTION TRIM(wk-listener-token)
+                FUNCTION TRIM(wk-escape-output) "'"
+                    DELIMITED BY SIZE
+                INTO pg-query
+            END-STRING
+
+            CALL 'PQexec' USING
+                BY VALUE pg-conn-notify
+                BY REFERENCE pg-query
+                GIVING pg-result
+            END-CALL
+            CALL 'PQclear' USING BY VALUE pg-result END-CALL
+
+            MOVE "ACK" TO response-buffer
+
+        WHEN OTHER
+            STRING
+                "Invalid/unexpected command '"
+                FUNCTION TRIM(receive-command)
+                "'"
+                    DELIMITED BY SIZE
+                INTO response-buffer
+            END-STRING
+            MOVE "913" TO receive-command
+            GO TO READ-COMMAND-ERROR
+    END-EVALUATE
+    .
+
+Read-Command-Respond.
+    STRING
+        FUNCTION TRIM(receive-command) " "
+        FUNCTION TRIM(receive-txn) " "
+        FUNCTION TRIM(response-buffer)
+        CR_LF_NUL
+           DELIMITED BY SIZE
+        INTO output-buffer
+    END-STRING
+
+    CALL 'fputs' USING
+        BY REFERENCE output-buffer
+        BY VALUE stdout
+        GIVING temp-int
+    END-CALL
+
+    IF temp-int < 0
+        GO TO READ-COMMAND-ERROR
+    END-IF
+
+    *> Only fork the listener after the OK response above has actually
+    *> reached the client, so the forked child's unsolicited MSG pushes
+    *> can never race ahead of it on the shared stdout descriptor.
+    IF wk-should-fork-listener
+        MOVE "N" TO wk-pending-fork-listener
+        PERFORM Fork-Message-Listener
+    END-IF
+    .
+
+Read-Command-Return.
+
+Read-Command-Error.
+    IF response-buffer NOT = SPACES
+        GO TO READ-COMMAND-RESPOND
+    END-IF
+    CLOSE switchboard-session-file
+    STOP RUN
+    .
+
+Fork-Message-Listener.
+    ACCEPT pg-conninfo FROM ENVIRONMENT "DATABASE_URL"
+    IF pg-conninfo = SPACES
+        MOVE "postgresql://localhost/msn" TO pg-conninfo
+    END-IF
+
+    CALL 'PQconnectdb' USING
+        BY REFERENCE pg-conninfo
+        GIVING pg-conn-notify
+    END-CALL
+
+    *> Generated before the fork so the parent (tagging its own MSGs
+    *> below) and the child (skipping notifications tagged with it)
+    *> end up with identical copies of the same token.
+    PERFORM VARYING temp-int-2 FROM 1 BY 1 UNTIL temp-int-2 > 8
+        COMPUTE temp-int = (FUNCTION RANDOM * 69) + 1
+        MOVE C-CHARS-INDEX(temp-int) TO wk-listener-token(temp-int-2:1)
+    END-PERFORM
+
+    CALL 'CBL_GC_FORK' GIVING wk-fork-pid END-CALL
+
+    IF wk-fork-pid = 0
+        CALL 'fclose' USING BY VALUE stdin GIVING temp-int END-CALL
+
+        *> pg-conn-notify is the parent's NOTIFY connection, inherited
+        *> but never used here - drop it instead of leaking an idle
+        *> backend connection for the life of this child.
+        CALL 'PQfinish' USING BY VALUE pg-conn-notify END-CALL
+
+        *> Never read/written by this child - drop the inherited handle
+        *> rather than hold it open unused for the child's lifetime.
+        CLOSE switchboard-session-file
+
+        PERFORM Message-Listener-Loop
+        STOP RUN
+    END-IF
+    .
+
+Message-Listener-Loop.
+    CALL 'PQconnectdb' USING
+        BY REFERENCE pg-conninfo
+        GIVING pg-conn-listen
+    END-CALL
+
+    STRING
+        "LISTEN sb_session_" FUNCTION TRIM(sb-current-session)
+            DELIMITED BY SIZE
+        INTO pg-query
+    END-STRING
+    CALL 'PQexec' USING
+        BY VALUE pg-conn-listen
+        BY REFERENCE pg-query
+        GIVING pg-result
+    END-CALL
+    CALL 'PQclear' USING BY VALUE pg-result END-CALL
+
+    PERFORM UNTIL 1 = 2
+        CALL 'PQconsumeInput' USING
+            BY VALUE pg-conn-listen
+            GIVING temp-int
+        END-CALL
+
+        CALL 'PQnotifies' USING
+            BY VALUE pg-conn-listen
+            GIVING pg-notify-ptr
+        END-CALL
+
+        IF pg-notify-ptr = NULL
+            CALL 'sleep' USING BY VALUE 1 END-CALL
+        ELSE
+            SET ADDRESS OF pg-notify-struct TO pg-notify-ptr
+            MOVE SPACES TO wk-notify-payload
+            CALL 'strcpy' USING
+                BY REFERENCE wk-notify-payload
+                BY VALUE pgn-extra
+            END-CALL
+            CALL 'PQfreemem' USING BY VALUE pg-notify-ptr END-CALL
+
+            MOVE wk-notify-payload(1:8) TO wk-received-token
+
+            *> Skip our own message - it was sent by this same connection
+            *> and already reached the client as the synchronous ACK.
+            IF wk-received-token NOT = wk-listener-token
+                STRING
+                    "MSG " FUNCTION TRIM(wk-notify-payload(9:))
+                        DELIMITED BY SIZE
+                    CR_LF_NUL
+                        DELIMITED BY SIZE
+                    INTO output-buffer
+                END-STRING
+
+                CALL 'fputs' USING
+                    BY REFERENCE output-buffer
+                    BY VALUE stdout
+                    GIVING temp-int
+                END-CALL
+
+                IF temp-int < 0
+                    *> Parent connection is gone (write to a dead socket) -
+                    *> stop leaking this listener child and its Postgres
+                    *> connection instead of looping on notifications forever.
+                    CALL 'PQfinish' USING BY VALUE pg-conn-listen END-CALL
+                    STOP RUN
+                END-IF
+            END-IF
+        END-IF
+    END-PERFORM
+    .
+
+*> Doubles any embedded single-quote in wk-escape-input so it is safe
+*> to splice into a SQL/NOTIFY string literal - PQexec here has no
+*> parameter-binding variant (NOTIFY's payload isn't a bind-able
+*> parameter position in libpq), so literal-escaping is the standard
+*> approach for this call.
+Escape-SQL-Literal.
+    MOVE FUNCTION LENGTH(FUNCTION TRIM(wk-escape-input, TRAILING))
+        TO wk-escape-len
+    MOVE SPACES TO wk-escape-output
+    MOVE 1 TO wk-escape-out-idx
+    PERFORM VARYING wk-escape-in-idx FROM 1 BY 1
+            UNTIL wk-escape-in-idx > wk-escape-len
+        IF wk-escape-input(wk-escape-in-idx:1) = "'"
+            MOVE "'" TO wk-escape-output(wk-escape-out-idx:1)
+            ADD 1 TO wk-escape-out-idx
+        END-IF
+        MOVE wk-escape-input(wk-escape-in-idx:1)
+            TO wk-escape-output(wk-escape-out-idx:1)
+        ADD 1 TO wk-escape-out-idx
+    END-PERFORM
+    .
+
+END PROGRAM SWITCHBOARD-SERVER.
