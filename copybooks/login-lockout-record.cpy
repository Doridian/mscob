@@ -0,0 +1,3 @@
+   05 lo-user-handle PIC X(60).
+   05 lo-fail-count BINARY-INT UNSIGNED.
+   05 lo-last-fail-ts PIC X(21).
