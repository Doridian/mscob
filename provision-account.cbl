@@ -0,0 +1,91 @@
+      $set sourceformat(free)
+IDENTIFICATION DIVISION.
+PROGRAM-ID. PROVISION-ACCOUNT.
+
+*> Minimal admin/batch tool to create or update a user-master-record,
+*> since nothing else in this system ever writes one. Run by hand or
+*> from a wrapper script:
+*>     cobcrun provision-account <handle> <nickname> <password>
+*> um-password holds the plaintext-equivalent secret as-is - see the
+*> comment on um-password in user-master-record.cpy for why this
+*> can't be a one-way hash of the password.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT user-master-file ASSIGN TO "data/user_master.dat"
+        ORGANIZATION INDEXED
+        ACCESS DYNAMIC
+        RECORD KEY um-user-handle
+        FILE STATUS um-file-status.
+
+DATA DIVISION.
+FILE SECTION.
+FD user-master-file.
+01 user-master-record.
+   COPY "user-master-record.cpy".
+
+WORKING-STORAGE SECTION.
+
+01 um-file-status PIC XX.
+
+01 wk-command-line PIC X(512).
+01 wk-handle PIC X(60).
+01 wk-nickname PIC X(60).
+01 wk-password PIC X(32).
+01 wk-account-exists PIC X VALUE "N".
+    88 wk-account-existed VALUE "Y".
+
+PROCEDURE DIVISION.
+    ACCEPT wk-command-line FROM COMMAND-LINE
+
+    IF FUNCTION TRIM(wk-command-line) = SPACES
+        DISPLAY "Usage: provision-account <handle> <nickname> <password>"
+        STOP RUN
+    END-IF
+
+    UNSTRING wk-command-line DELIMITED BY SPACE
+        INTO wk-handle, wk-nickname, wk-password
+    END-UNSTRING
+
+    IF FUNCTION TRIM(wk-handle) = SPACES OR
+            FUNCTION TRIM(wk-nickname) = SPACES OR
+            FUNCTION TRIM(wk-password) = SPACES
+        DISPLAY "Usage: provision-account <handle> <nickname> <password>"
+        STOP RUN
+    END-IF
+
+    OPEN I-O user-master-file
+    IF um-file-status = "35"
+        OPEN OUTPUT user-master-file
+        CLOSE user-master-file
+        OPEN I-O user-master-file
+    END-IF
+
+    MOVE wk-handle TO um-user-handle
+    READ user-master-file
+        KEY IS um-user-handle
+        INVALID KEY
+            CONTINUE
+        NOT INVALID KEY
+            SET wk-account-existed TO TRUE
+    END-READ
+
+    MOVE wk-handle TO um-user-handle
+    MOVE wk-nickname TO um-user-nickname
+    MOVE wk-password TO um-password
+
+    IF wk-account-existed
+        REWRITE user-master-record
+        DISPLAY "Updated account " FUNCTION TRIM(um-user-handle)
+    ELSE
+        MOVE FUNCTION CURRENT-DATE TO um-created-ts
+        WRITE user-master-record
+        DISPLAY "Created account " FUNCTION TRIM(um-user-handle)
+    END-IF
+
+    CLOSE user-master-file
+    STOP RUN
+    .
+
+END PROGRAM PROVISION-ACCOUNT.
