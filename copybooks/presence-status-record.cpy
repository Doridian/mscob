@@ -0,0 +1,3 @@
+   05 ps-user-handle PIC X(60).
+   05 ps-status PIC X(3).
+   05 ps-updated-ts PIC X(21).
