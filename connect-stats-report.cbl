@@ -0,0 +1,125 @@
+      $set sourceformat(free)
+IDENTIFICATION DIVISION.
+PROGRAM-ID. CONNECT-STATS-REPORT.
+
+*> Batch report over the audit trail file: today's connections and
+*> USR authentication outcomes, broken out by hour. Run once daily
+*> (e.g. from cron) against the same data/audit_trail.log the
+*> notification server appends to.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT audit-trail-file ASSIGN TO "data/audit_trail.log"
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS at-file-status.
+
+DATA DIVISION.
+FILE SECTION.
+FD audit-trail-file.
+01 audit-trail-record.
+   COPY "audit-trail-record.cpy".
+
+WORKING-STORAGE SECTION.
+
+01 at-file-status PIC XX.
+01 at-eof-flag PIC X VALUE "N".
+    88 at-eof VALUE "Y".
+
+01 wk-today PIC X(8).
+01 wk-hour-idx PIC 9(2).
+
+01 hourly-stats-table.
+    05 hourly-stats OCCURS 24 TIMES.
+        10 hr-total-connections BINARY-LONG UNSIGNED VALUE 0.
+        10 hr-ver-failures BINARY-LONG UNSIGNED VALUE 0.
+        10 hr-usr-s-success BINARY-LONG UNSIGNED VALUE 0.
+        10 hr-rejections-900 BINARY-LONG UNSIGNED VALUE 0.
+
+01 wk-total-connections BINARY-LONG UNSIGNED VALUE 0.
+01 wk-total-ver-failures BINARY-LONG UNSIGNED VALUE 0.
+01 wk-total-usr-s-success BINARY-LONG UNSIGNED VALUE 0.
+01 wk-total-rejections-900 BINARY-LONG UNSIGNED VALUE 0.
+
+01 wk-report-line PIC X(60).
+01 wk-hour-disp PIC 99.
+01 wk-count-disp PIC Z(6)9.
+
+PROCEDURE DIVISION.
+    MOVE FUNCTION CURRENT-DATE(1:8) TO wk-today
+
+    OPEN INPUT audit-trail-file
+    IF at-file-status = "35"
+        DISPLAY "No audit trail file found - nothing to report"
+        STOP RUN
+    END-IF
+
+    PERFORM UNTIL at-eof
+        READ audit-trail-file
+            AT END
+                SET at-eof TO TRUE
+            NOT AT END
+                PERFORM Tally-Audit-Record THRU Tally-Audit-Record-Return
+        END-READ
+    END-PERFORM
+
+    CLOSE audit-trail-file
+
+    DISPLAY "Daily connect/auth statistics for " wk-today
+    DISPLAY "Hour  Connections  VER/CVR-Fail  USR-S-OK  900-Rejected"
+
+    PERFORM VARYING wk-hour-idx FROM 1 BY 1 UNTIL wk-hour-idx > 24
+        COMPUTE wk-hour-disp = wk-hour-idx - 1
+
+        MOVE SPACES TO wk-report-line
+        MOVE hr-total-connections(wk-hour-idx) TO wk-count-disp
+        STRING
+            wk-hour-disp "    "
+            wk-count-disp
+                DELIMITED BY SIZE
+            INTO wk-report-line
+        END-STRING
+        DISPLAY wk-report-line
+
+        ADD hr-total-connections(wk-hour-idx) TO wk-total-connections
+        ADD hr-ver-failures(wk-hour-idx) TO wk-total-ver-failures
+        ADD hr-usr-s-success(wk-hour-idx) TO wk-total-usr-s-success
+        ADD hr-rejections-900(wk-hour-idx) TO wk-total-rejections-900
+    END-PERFORM
+
+    DISPLAY " "
+    MOVE wk-total-connections TO wk-count-disp
+    DISPLAY "Total connections    : " wk-count-disp
+    MOVE wk-total-ver-failures TO wk-count-disp
+    DISPLAY "Total VER/CVR fails  : " wk-count-disp
+    MOVE wk-total-usr-s-success TO wk-count-disp
+    DISPLAY "Total USR S successes: " wk-count-disp
+    MOVE wk-total-rejections-900 TO wk-count-disp
+    DISPLAY "Total 900 rejections : " wk-count-disp
+
+    STOP RUN
+    .
+
+Tally-Audit-Record.
+    IF at-timestamp(1:8) NOT = wk-today
+        GO TO TALLY-AUDIT-RECORD-RETURN
+    END-IF
+
+    COMPUTE wk-hour-idx = FUNCTION NUMVAL(at-timestamp(9:2)) + 1
+
+    EVALUATE TRUE
+        WHEN at-command = "CON"
+            ADD 1 TO hr-total-connections(wk-hour-idx)
+        WHEN at-command = "VER" AND at-result = "FAIL"
+            ADD 1 TO hr-ver-failures(wk-hour-idx)
+        WHEN at-command = "USR" AND at-stage = "S" AND at-result = "OK"
+            ADD 1 TO hr-usr-s-success(wk-hour-idx)
+        WHEN at-command = "USR" AND at-stage = "S" AND
+                (at-result = "FAIL" OR at-result = "LOCK")
+            ADD 1 TO hr-rejections-900(wk-hour-idx)
+    END-EVALUATE
+    .
+
+Tally-Audit-Record-Return.
+
+END PROGRAM CONNECT-STATS-REPORT.
