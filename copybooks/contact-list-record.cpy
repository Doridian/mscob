@@ -0,0 +1,4 @@
+   05 cl-key.
+      10 cl-owner-handle PIC X(60).
+      10 cl-contact-handle PIC X(60).
+      10 cl-list-type PIC X(2).
